@@ -1,15 +1,553 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. hello.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NAME PIC A(30).
-       01 WS-ID PIC 9(5) VALUE '12345'.
-
-       PROCEDURE DIVISION.
-       A000-FIRST-PARA.
-       DISPLAY "My first Cobol!".
-       MOVE 'Hello' TO WS-NAME.
-           DISPLAY "My name is : "WS-NAME.
-           DISPLAY "My ID is : "WS-ID.
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. HELLO.
+000300 AUTHOR. D. MATTHEWS.
+000400 INSTALLATION. CORPORATE DATA CENTER.
+000500 DATE-WRITTEN. 01/05/1998.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* MODIFICATION HISTORY
+000900*------------------------------------------------------------------
+001000* DATE     INIT  DESCRIPTION
+001100* 01/05/98 DJM   INITIAL VERSION - DISPLAYS A HARDCODED NAME AND ID.
+001200* 08/09/26 RLT   REPLACED THE HARDCODED NAME/ID WITH A READ OF THE
+001300*                EMPLOYEE-MASTER FILE, KEYED BY EMPLOYEE ID.
+001400* 08/09/26 RLT   MOVED THE EMPLOYEE RECORD LAYOUT OUT TO THE
+001500*                EMPREC COPYBOOK SO OTHER PROGRAMS CAN SHARE IT.
+001600* 08/09/26 RLT   TURNED THE PROGRAM INTO AN EMPLOYEE LOAD RUN -
+001700*                READS NEW-HIRE TRANSACTIONS FROM EMPLOYEE-TRANS
+001800*                AND VALIDATES THE ID BEFORE IT IS ADDED TO
+001900*                EMPLOYEE-MASTER.  BAD IDS ARE WRITTEN TO AN
+002000*                ERROR REPORT INSTEAD OF BEING ACCEPTED.
+002100* 08/09/26 RLT   EVERY ADD IS NOW LOGGED TO THE AUDIT-JOURNAL -
+002200*                TIMESTAMP, OLD/NEW NAME AND ID, AND THE RUN
+002300*                THAT MADE THE CHANGE.
+002400* 08/09/26 RLT   REWORKED THE PARAGRAPH STRUCTURE INTO A STANDARD
+002500*                READ/PROCESS LOOP (0000-MAIN-PROCESS) SO A SINGLE
+002600*                RUN PROCESSES EVERY TRANSACTION ON EMPLOYEE-TRANS,
+002700*                NOT JUST THE FIRST ONE.
+002750* 08/09/26 RLT   ADDED CHECKPOINT/RESTART SUPPORT - THE LAST
+002760*                EMPLOYEE ID ADDED IS SAVED EVERY WS-CKPT-INTERVAL
+002770*                ADDS SO AN ABEND PARTWAY THROUGH THE FILE CAN
+002780*                RESUME WITHOUT REPROCESSING FROM THE TOP.
+002790* 08/09/26 RLT   ADDED A FIXED-WIDTH PAYROLL EXTRACT FEED - ONE
+002791*                DETAIL RECORD PER EMPLOYEE ADDED, PLUS A
+002792*                TRAILER RECORD CARRYING THE RECORD COUNT, AND
+002793*                AN END-OF-RUN CONTROL-TOTAL DISPLAY.
+002794* 08/09/26 RLT   SET RETURN-CODE AT STOP RUN SO THE JCL STEP CAN
+002795*                TELL A CLEAN RUN (0) FROM ONE WITH REJECTED
+002796*                RECORDS (4) FROM A RUN THAT COULD NOT OPEN ITS
+002797*                FILES (8).
+002798* 08/09/26 RLT   RESTART NOW CHECKPOINTS BY TRANSACTION POSITION
+002799*                (COUNT OF EMPLOYEE-TRANS RECORDS READ) INSTEAD OF
+002800*                BY EMPLOYEE ID - THE OLD LOGIC SILENTLY LOST
+002801*                RECORDS IF THE TRANSACTION FILE WAS NOT IN
+002802*                ASCENDING ID ORDER.  SKIPPED-BY-RESTART RECORDS
+002803*                NOW HAVE THEIR OWN COUNTER SO THE RECONCILIATION
+002804*                TOTALS STILL TIE OUT.  THE AUDIT RECORD LAYOUT
+002805*                MOVED OUT TO THE AUDREC COPYBOOK SO EMPMNT CAN
+002806*                LOG ITS OWN ADDS AND CHANGES.  8000-TERMINATE
+002807*                NOW CLOSES WHATEVER FILES DID OPEN BEFORE AN
+002808*                ABEND INSTEAD OF LEAVING THEM OPEN.
+002811* 08/09/26 RLT   CHECKPOINT INTERVAL DROPPED FROM 100 TO 1 - AT
+002812*                100, A RESTART COULD REPLAY UP TO 99 ALREADY-
+002813*                APPLIED TRANSACTIONS, WHICH 4000-VALIDATE-
+002814*                TRANS-ID THEN REPORTED AS SPURIOUS "DUPLICATE
+002815*                EMPLOYEE ID" REJECTS INSTEAD OF THE CHECKPOINT
+002816*                ARTIFACTS THEY ACTUALLY WERE.  ALSO CHANGED
+002817*                EVERY LINE SEQUENTIAL FILE TO PLAIN SEQUENTIAL -
+002818*                LINE SEQUENTIAL IS FOR NEWLINE-DELIMITED ZFS
+002819*                FILES, NOT THE FIXED-BLOCK DATASETS THESE ARE
+002820*                ALLOCATED AS IN THE JCL.  AND CHANGED AUDIT-
+002821*                JOURNAL'S UNDERLYING DATASET FROM QSAM TO A
+002822*                VSAM ESDS SO EMPMNT (CICS) CAN ADDRESS IT WITH
+002823*                EXEC CICS FILE CONTROL.
+002824* 08/09/26 RLT   WRITE EMPLOYEE-RECORD NOW CHECKS INVALID KEY - A
+002825*                FAILED ADD USED TO FALL THROUGH AND STILL COUNT
+002826*                AS ACCEPTED, STILL LOG AN AUDIT RECORD, AND STILL
+002827*                FEED THE PAYROLL EXTRACT FOR AN EMPLOYEE WHO WAS
+002828*                NEVER ACTUALLY ON EMPLOYEE-MASTER.  A FAILED
+002829*                WRITE NOW GOES TO THE ERROR REPORT AND COUNTS AS
+002831*                A REJECT INSTEAD.  ALSO, THE AUDIT JOURNAL WRITE
+002832*                IN 5000-WRITE-AUDIT-RECORD IS NOW STATUS-CHECKED
+002833*                - A FAILED AUDIT WRITE DOESN'T UNDO THE MASTER
+002834*                ADD, BUT IS NOW FLAGGED ON THE ERROR REPORT AND
+002835*                COUNTED IN A NEW WS-AUDITFAIL-COUNT THAT ALSO
+002836*                DRIVES THE RC=4 "REVIEW THE RUN" RETURN CODE.
+002840*================================================================
+
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT EMPLOYEE-MASTER ASSIGN TO EMPMAST
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS EMP-ID
+003600         FILE STATUS IS WS-EMPMAST-STATUS.
+
+003700     SELECT EMPLOYEE-TRANS ASSIGN TO EMPTRAN
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS WS-EMPTRAN-STATUS.
+
+004000     SELECT ERROR-REPORT ASSIGN TO ERRRPT
+004100         ORGANIZATION IS SEQUENTIAL
+004200         FILE STATUS IS WS-ERRRPT-STATUS.
+
+004310*    AUDJRNL IS A VSAM ESDS (NOT A QSAM DATASET LIKE THE OTHER
+004320*    FILES BELOW) SO EMPMNT, THE CICS MAINTENANCE PROGRAM, CAN
+004330*    APPEND TO THE SAME JOURNAL WITH EXEC CICS FILE CONTROL -
+004340*    CICS CANNOT ADDRESS A PLAIN SEQUENTIAL DATASET.  ESDS IS
+004350*    STILL SELECTED AS ORGANIZATION SEQUENTIAL IN COBOL; THE
+004360*    VSAM-NESS IS A PROPERTY OF HOW AUDJRNL IS DEFINED IN THE JCL.
+004300     SELECT AUDIT-JOURNAL ASSIGN TO AUDJRNL
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS IS WS-AUDJRNL-STATUS.
+
+004550     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+004560         ORGANIZATION IS SEQUENTIAL
+004570         FILE STATUS IS WS-CKPTFILE-STATUS.
+
+004580     SELECT PAYROLL-EXTRACT ASSIGN TO PAYEXTR
+004590         ORGANIZATION IS SEQUENTIAL
+004595         FILE STATUS IS WS-PAYEXTR-STATUS.
+
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  EMPLOYEE-MASTER
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY EMPREC.
+
+005100 FD  EMPLOYEE-TRANS
+005200     LABEL RECORDS ARE STANDARD.
+005300 01  TRANS-RECORD.
+005400     05  TRANS-ID                PIC 9(05).
+005500     05  TRANS-NAME              PIC X(30).
+
+005600 FD  ERROR-REPORT
+005700     LABEL RECORDS ARE STANDARD
+005800     RECORD CONTAINS 80 CHARACTERS.
+005900 01  ERROR-LINE                  PIC X(80).
+
+006000 FD  AUDIT-JOURNAL
+006100     LABEL RECORDS ARE STANDARD
+006200     RECORD CONTAINS 94 CHARACTERS.
+006300 01  AUDIT-LINE                  PIC X(94).
+
+006350 FD  CHECKPOINT-FILE
+006360     LABEL RECORDS ARE STANDARD
+006370     RECORD CONTAINS 7 CHARACTERS.
+006380 01  CHECKPOINT-LINE              PIC 9(07).
+
+006385 FD  PAYROLL-EXTRACT
+006386     LABEL RECORDS ARE STANDARD
+006387     RECORD CONTAINS 80 CHARACTERS.
+006388 01  PAYEXT-DETAIL-RECORD.
+006389     05  PAYEXT-REC-TYPE          PIC X(01).
+006390         88  PAYEXT-IS-DETAIL                VALUE 'D'.
+006391     05  PAYEXT-EMP-ID            PIC 9(05).
+006392     05  PAYEXT-EMP-NAME          PIC X(30).
+006393     05  FILLER                   PIC X(44).
+006394 01  PAYEXT-TRAILER-RECORD.
+006395     05  PAYEXT-TRL-TYPE          PIC X(01).
+006396         88  PAYEXT-IS-TRAILER                VALUE 'T'.
+006397     05  PAYEXT-TRL-COUNT         PIC 9(07).
+006398     05  FILLER                   PIC X(72).
+
+006400 WORKING-STORAGE SECTION.
+006500 77  WS-EMPMAST-STATUS           PIC X(02)  VALUE SPACES.
+006600     88  WS-EMPMAST-OK                      VALUE '00'.
+006700     88  WS-EMPMAST-EOF                     VALUE '10'.
+006800     88  WS-EMPMAST-NOTFND                  VALUE '23'.
+006900 77  WS-EMPTRAN-STATUS           PIC X(02)  VALUE SPACES.
+007000     88  WS-EMPTRAN-OK                      VALUE '00'.
+007100     88  WS-EMPTRAN-EOF                     VALUE '10'.
+007200 77  WS-ERRRPT-STATUS            PIC X(02)  VALUE SPACES.
+007300     88  WS-ERRRPT-OK                       VALUE '00'.
+007400 77  WS-AUDJRNL-STATUS           PIC X(02)  VALUE SPACES.
+007500     88  WS-AUDJRNL-OK                      VALUE '00'.
+007550 77  WS-CKPTFILE-STATUS          PIC X(02)  VALUE SPACES.
+007560     88  WS-CKPTFILE-OK                     VALUE '00'.
+007570     88  WS-CKPTFILE-EOF                    VALUE '10'.
+007580 77  WS-PAYEXTR-STATUS           PIC X(02)  VALUE SPACES.
+007590     88  WS-PAYEXTR-OK                      VALUE '00'.
+
+007600 77  WS-EOF-SW                   PIC X(01)  VALUE 'N'.
+007700     88  WS-EOF-TRANS                       VALUE 'Y'.
+
+007720 77  WS-RESTART-SW               PIC X(01)  VALUE 'N'.
+007730     88  WS-RESTART-ACTIVE                  VALUE 'Y'.
+007740 77  WS-RESTART-SKIP-COUNT       PIC 9(07)  VALUE ZERO.
+
+007750 77  WS-CKPT-INTERVAL            PIC 9(05)  VALUE 1   COMP.
+007760 77  WS-CKPT-COUNTER             PIC 9(05)  VALUE ZERO COMP.
+
+007800 77  WS-VALID-SW                 PIC X(01)  VALUE 'Y'.
+007900     88  WS-TRANS-VALID                     VALUE 'Y'.
+008000     88  WS-TRANS-INVALID                   VALUE 'N'.
+
+008010 77  WS-ABEND-SW                 PIC X(01)  VALUE 'N'.
+008020     88  WS-ABEND-OCCURRED                  VALUE 'Y'.
+
+008030 77  WS-RETURN-CODE              PIC 9(03)  VALUE ZERO COMP.
+008040     88  WS-RC-CLEAN                        VALUE 0.
+008050     88  WS-RC-REJECTS                      VALUE 4.
+008060     88  WS-RC-ABEND                        VALUE 8.
+
+008100 01  WS-RUN-ID                   PIC X(08)  VALUE 'HELLO'.
+008200 01  WS-RUN-DATE                 PIC 9(06)  VALUE ZERO.
+008300 01  WS-RUN-TIME                 PIC 9(08)  VALUE ZERO.
+
+008400 01  WS-READ-COUNT               PIC 9(07)  VALUE ZERO COMP.
+008500 01  WS-ACCEPT-COUNT             PIC 9(07)  VALUE ZERO COMP.
+008600 01  WS-REJECT-COUNT             PIC 9(07)  VALUE ZERO COMP.
+008650 01  WS-EXTRACT-COUNT            PIC 9(07)  VALUE ZERO COMP.
+008660 01  WS-SKIP-COUNT               PIC 9(07)  VALUE ZERO COMP.
+008670 01  WS-AUDITFAIL-COUNT          PIC 9(07)  VALUE ZERO COMP.
+
+008700*----------------------------------------------------------------*
+008710* COPY OF THE AUDIT JOURNAL RECORD LAYOUT - SAME COPYBOOK USED  *
+008720* BY EMPMNT (THE ONLINE MAINTENANCE PROGRAM) TO LOG CHANGES.    *
+008730*----------------------------------------------------------------*
+008740 COPY AUDREC.
+
+010300 01  WS-REJECT-LINE.
+010400     05  WS-REJECT-ID            PIC 9(05).
+010500     05  FILLER                  PIC X(02)  VALUE SPACES.
+010600     05  WS-REJECT-NAME          PIC X(30).
+010700     05  FILLER                  PIC X(02)  VALUE SPACES.
+010800     05  WS-REJECT-REASON        PIC X(39).
+
+010900*----------------------------------------------------------------*
+011000* 0000-MAIN-PROCESS - MAINLINE.  READS EVERY TRANSACTION ON      *
+011100*                     EMPLOYEE-TRANS AND ADDS EACH VALID ONE TO  *
+011200*                     EMPLOYEE-MASTER.                           *
+011300*----------------------------------------------------------------*
+011400 PROCEDURE DIVISION.
+011500 0000-MAIN-PROCESS.
+011600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011650     IF NOT WS-ABEND-OCCURRED
+011700         PERFORM 2000-READ-TRANS THRU 2000-EXIT
+011800         PERFORM 3000-PROCESS-TRANS THRU 3000-EXIT
+011900             UNTIL WS-EOF-TRANS
+011950     END-IF.
+012000     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+012050     MOVE WS-RETURN-CODE TO RETURN-CODE.
+012100     STOP RUN.
+
+012200*----------------------------------------------------------------*
+012300* 1000-INITIALIZE - OPEN ALL FILES AND PRIME THE RUN IDENTITY.   *
+012400*----------------------------------------------------------------*
+012500 1000-INITIALIZE.
+012600     DISPLAY 'MY FIRST COBOL!'.
+012700     ACCEPT WS-RUN-DATE FROM DATE.
+012800     ACCEPT WS-RUN-TIME FROM TIME.
+012900     OPEN I-O EMPLOYEE-MASTER.
+013000     IF NOT WS-EMPMAST-OK
+013100         DISPLAY 'CANNOT OPEN EMPLOYEE-MASTER, STATUS = '
+013200             WS-EMPMAST-STATUS
+013250         SET WS-ABEND-OCCURRED TO TRUE
+013300         GO TO 1000-EXIT
+013400     END-IF.
+013500     OPEN INPUT EMPLOYEE-TRANS.
+013600     IF NOT WS-EMPTRAN-OK
+013700         DISPLAY 'CANNOT OPEN EMPLOYEE-TRANS, STATUS = '
+013800             WS-EMPTRAN-STATUS
+013850         SET WS-ABEND-OCCURRED TO TRUE
+013900         GO TO 1000-EXIT
+014000     END-IF.
+014100     OPEN OUTPUT ERROR-REPORT.
+014200     IF NOT WS-ERRRPT-OK
+014300         DISPLAY 'CANNOT OPEN ERROR-REPORT, STATUS = '
+014400             WS-ERRRPT-STATUS
+014450         SET WS-ABEND-OCCURRED TO TRUE
+014500         GO TO 1000-EXIT
+014600     END-IF.
+014700     OPEN EXTEND AUDIT-JOURNAL.
+014800     IF NOT WS-AUDJRNL-OK
+014900         DISPLAY 'CANNOT OPEN AUDIT-JOURNAL, STATUS = '
+015000             WS-AUDJRNL-STATUS
+015050         SET WS-ABEND-OCCURRED TO TRUE
+015100         GO TO 1000-EXIT
+015200     END-IF.
+015201     OPEN OUTPUT PAYROLL-EXTRACT.
+015202     IF NOT WS-PAYEXTR-OK
+015203         DISPLAY 'CANNOT OPEN PAYROLL-EXTRACT, STATUS = '
+015204             WS-PAYEXTR-STATUS
+015205         SET WS-ABEND-OCCURRED TO TRUE
+015206         GO TO 1000-EXIT
+015207     END-IF.
+015210     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+015300 1000-EXIT.
+015400     EXIT.
+
+015410*----------------------------------------------------------------*
+015420* 1100-CHECK-RESTART - IF THE CHECKPOINT FILE FROM A PRIOR RUN   *
+015430*                      HAS A TRANSACTION COUNT ON IT, THE RUN    *
+015440*                      WAS INCOMPLETE.  REMEMBER HOW MANY        *
+015450*                      EMPLOYEE-TRANS RECORDS WERE ALREADY READ  *
+015460*                      SO 3000-PROCESS-TRANS CAN SKIP PAST THEM  *
+015465*                      BY POSITION - THIS WORKS REGARDLESS OF    *
+015466*                      WHAT ORDER THE TRANSACTIONS ARRIVE IN.    *
+015470*----------------------------------------------------------------*
+015480 1100-CHECK-RESTART.
+015490     OPEN INPUT CHECKPOINT-FILE.
+015500     IF WS-CKPTFILE-OK
+015510         READ CHECKPOINT-FILE
+015520             AT END
+015530                 CONTINUE
+015540             NOT AT END
+015550                 MOVE CHECKPOINT-LINE TO WS-RESTART-SKIP-COUNT
+015560                 SET WS-RESTART-ACTIVE TO TRUE
+015570                 DISPLAY 'RESTARTING - SKIPPING FIRST '
+015580                     WS-RESTART-SKIP-COUNT ' TRANSACTIONS'
+015590         END-READ
+015600         CLOSE CHECKPOINT-FILE
+015610     END-IF.
+015620 1100-EXIT.
+015630     EXIT.
+
+015500*----------------------------------------------------------------*
+015600* 2000-READ-TRANS - READ THE NEXT NEW-HIRE TRANSACTION.          *
+015700*----------------------------------------------------------------*
+015800 2000-READ-TRANS.
+015900     READ EMPLOYEE-TRANS
+016000         AT END
+016100             SET WS-EOF-TRANS TO TRUE
+016200         NOT AT END
+016300             ADD 1 TO WS-READ-COUNT
+016400     END-READ.
+016500 2000-EXIT.
+016600     EXIT.
+
+016700*----------------------------------------------------------------*
+016800* 3000-PROCESS-TRANS - VALIDATE ONE TRANSACTION, ADD IT TO       *
+016900*                      EMPLOYEE-MASTER IF IT PASSES, THEN READ   *
+017000*                      THE NEXT ONE.  ON A RESTARTED RUN, THE    *
+017010*                      FIRST WS-RESTART-SKIP-COUNT TRANSACTIONS  *
+017020*                      ARE SKIPPED BY POSITION - THEY WERE       *
+017030*                      ALREADY LOADED BY THE RUN THAT CHECKPOINTED.*
+017100*----------------------------------------------------------------*
+017200 3000-PROCESS-TRANS.
+017210     IF WS-RESTART-ACTIVE
+017220         IF WS-READ-COUNT NOT > WS-RESTART-SKIP-COUNT
+017230             ADD 1 TO WS-SKIP-COUNT
+017235             GO TO 3000-READ-NEXT
+017240         ELSE
+017250             MOVE 'N' TO WS-RESTART-SW
+017260         END-IF
+017270     END-IF.
+017300     PERFORM 4000-VALIDATE-TRANS-ID THRU 4000-EXIT.
+017400     IF WS-TRANS-VALID
+017500         MOVE TRANS-ID TO EMP-ID
+017600         MOVE TRANS-NAME TO EMP-NAME
+017700         WRITE EMPLOYEE-RECORD
+017710             INVALID KEY
+017720                 MOVE TRANS-ID TO WS-REJECT-ID
+017730                 MOVE TRANS-NAME TO WS-REJECT-NAME
+017740                 MOVE 'EMPLOYEE-MASTER WRITE FAILED'
+017750                     TO WS-REJECT-REASON
+017760                 WRITE ERROR-LINE FROM WS-REJECT-LINE
+017770                 ADD 1 TO WS-REJECT-COUNT
+017780                 GO TO 3000-READ-NEXT
+017790         END-WRITE
+017800         PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT
+017900         ADD 1 TO WS-ACCEPT-COUNT
+017905         PERFORM 7000-WRITE-EXTRACT THRU 7000-EXIT
+017910         PERFORM 6000-CHECK-CHECKPOINT THRU 6000-EXIT
+018000         DISPLAY 'MY NAME IS : ' EMP-NAME
+018100         DISPLAY 'MY ID IS   : ' EMP-ID
+018200     ELSE
+018300         ADD 1 TO WS-REJECT-COUNT
+018400     END-IF.
+018450 3000-READ-NEXT.
+018500     PERFORM 2000-READ-TRANS THRU 2000-EXIT.
+018600 3000-EXIT.
+018700     EXIT.
+
+018800*----------------------------------------------------------------*
+018900* 4000-VALIDATE-TRANS-ID - THE ID MUST BE NUMERIC, NON-ZERO, AND *
+019000*                          NOT ALREADY ON EMPLOYEE-MASTER.  ANY  *
+019100*                          FAILURE IS WRITTEN TO THE ERROR       *
+019200*                          REPORT INSTEAD OF BEING ACCEPTED.     *
+019300*----------------------------------------------------------------*
+019400 4000-VALIDATE-TRANS-ID.
+019500     SET WS-TRANS-VALID TO TRUE.
+019600     MOVE TRANS-ID TO WS-REJECT-ID.
+019700     MOVE TRANS-NAME TO WS-REJECT-NAME.
+
+019800     IF TRANS-ID IS NOT NUMERIC
+019900         SET WS-TRANS-INVALID TO TRUE
+020000         MOVE 'EMPLOYEE ID IS NOT NUMERIC' TO WS-REJECT-REASON
+020100         GO TO 4000-REJECT
+020200     END-IF.
+
+020300     IF TRANS-ID = ZERO
+020400         SET WS-TRANS-INVALID TO TRUE
+020500         MOVE 'EMPLOYEE ID IS ZERO' TO WS-REJECT-REASON
+020600         GO TO 4000-REJECT
+020700     END-IF.
+
+020800     MOVE TRANS-ID TO EMP-ID.
+020900     READ EMPLOYEE-MASTER
+021000         INVALID KEY
+021100             CONTINUE
+021200         NOT INVALID KEY
+021300             SET WS-TRANS-INVALID TO TRUE
+021400             MOVE 'DUPLICATE EMPLOYEE ID ON MASTER'
+021500                 TO WS-REJECT-REASON
+021600     END-READ.
+
+021700     IF WS-TRANS-VALID
+021800         GO TO 4000-EXIT
+021900     END-IF.
+
+022000 4000-REJECT.
+022100     WRITE ERROR-LINE FROM WS-REJECT-LINE.
+
+022200 4000-EXIT.
+022300     EXIT.
+
+022400*----------------------------------------------------------------*
+022500* 5000-WRITE-AUDIT-RECORD - LOG AN ADD TO THE AUDIT JOURNAL SO   *
+022600*                           WE CAN ANSWER "WHO CHANGED THIS      *
+022700*                           EMPLOYEE AND WHEN" LATER.  A FAILED  *
+022710*                           AUDIT WRITE DOES NOT UNDO THE ADD TO *
+022720*                           EMPLOYEE-MASTER - IT IS ALREADY ON   *
+022730*                           FILE - BUT IT IS FLAGGED ON THE      *
+022740*                           ERROR REPORT SO IT DOESN'T PASS      *
+022750*                           SILENTLY AS A CLEAN RUN.             *
+022800*----------------------------------------------------------------*
+022900 5000-WRITE-AUDIT-RECORD.
+023000     MOVE WS-RUN-DATE TO AUD-DATE.
+023100     MOVE WS-RUN-TIME TO AUD-TIME.
+023200     SET AUD-ACTION-ADD TO TRUE.
+023300     MOVE EMP-ID TO AUD-EMP-ID.
+023400     MOVE SPACES TO AUD-OLD-NAME.
+023500     MOVE EMP-NAME TO AUD-NEW-NAME.
+023600     MOVE WS-RUN-ID TO AUD-RUN-ID.
+023700     WRITE AUDIT-LINE FROM WS-AUDIT-RECORD.
+023710     IF NOT WS-AUDJRNL-OK
+023720         MOVE EMP-ID TO WS-REJECT-ID
+023730         MOVE EMP-NAME TO WS-REJECT-NAME
+023740         MOVE 'AUDIT JOURNAL WRITE FAILED' TO WS-REJECT-REASON
+023750         WRITE ERROR-LINE FROM WS-REJECT-LINE
+023760         ADD 1 TO WS-AUDITFAIL-COUNT
+023770     END-IF.
+023800 5000-EXIT.
+023900     EXIT.
+
+023910*----------------------------------------------------------------*
+023920* 6000-CHECK-CHECKPOINT - EVERY WS-CKPT-INTERVAL ADDS, SAVE HOW  *
+023925*                         MANY EMPLOYEE-TRANS RECORDS HAVE BEEN  *
+023930*                         READ SO FAR.  THE INTERVAL IS 1 - THE  *
+023931*                         CHECKPOINT MUST STAY CURRENT AS OF     *
+023932*                         EVERY ACCEPTED RECORD, OR A RESTART    *
+023933*                         AFTER AN ABEND WOULD REPLAY ALREADY-   *
+023934*                         APPLIED TRANSACTIONS AND REPORT THEM   *
+023935*                         AS SPURIOUS DUPLICATE-ID REJECTS.      *
+023940*----------------------------------------------------------------*
+023950 6000-CHECK-CHECKPOINT.
+023960     ADD 1 TO WS-CKPT-COUNTER.
+023970     IF WS-CKPT-COUNTER NOT LESS THAN WS-CKPT-INTERVAL
+023980         PERFORM 6100-WRITE-CHECKPOINT THRU 6100-EXIT
+023990         MOVE ZERO TO WS-CKPT-COUNTER
+024000     END-IF.
+024010 6000-EXIT.
+024020     EXIT.
+
+024030*----------------------------------------------------------------*
+024040* 6100-WRITE-CHECKPOINT - REWRITE THE CHECKPOINT FILE WITH THE   *
+024050*                         NUMBER OF TRANSACTIONS READ SO FAR,    *
+024055*                         SO A RESTART SKIPS THEM BY POSITION    *
+024057*                         REGARDLESS OF THE ORDER IDS ARRIVE IN. *
+024060*----------------------------------------------------------------*
+024070 6100-WRITE-CHECKPOINT.
+024080     OPEN OUTPUT CHECKPOINT-FILE.
+024090     MOVE WS-READ-COUNT TO CHECKPOINT-LINE.
+024100     WRITE CHECKPOINT-LINE.
+024110     CLOSE CHECKPOINT-FILE.
+024120 6100-EXIT.
+024130     EXIT.
+
+024131*----------------------------------------------------------------*
+024132* 7000-WRITE-EXTRACT - WRITE ONE DETAIL RECORD TO THE PAYROLL    *
+024133*                      INTERFACE FILE FOR AN EMPLOYEE JUST       *
+024134*                      ADDED TO EMPLOYEE-MASTER.                 *
+024135*----------------------------------------------------------------*
+024136 7000-WRITE-EXTRACT.
+024137     INITIALIZE PAYEXT-DETAIL-RECORD.
+024138     SET PAYEXT-IS-DETAIL TO TRUE.
+024139     MOVE EMP-ID TO PAYEXT-EMP-ID.
+024140     MOVE EMP-NAME TO PAYEXT-EMP-NAME.
+024141     WRITE PAYEXT-DETAIL-RECORD.
+024142     ADD 1 TO WS-EXTRACT-COUNT.
+024143 7000-EXIT.
+024144     EXIT.
+
+024145*----------------------------------------------------------------*
+024150* 8000-TERMINATE - WRITE THE EXTRACT TRAILER, CLOSE ALL FILES,   *
+024155*                  AND SHOW THE RUN'S CONTROL TOTALS.  A CLEAN   *
+024160*                  FINISH CLEARS THE CHECKPOINT FILE SO THE      *
+024170*                  NEXT RUN STARTS FROM THE TOP.                 *
+024180*----------------------------------------------------------------*
+024400 8000-TERMINATE.
+024401     IF WS-ABEND-OCCURRED
+024402         DISPLAY 'HELLO - RUN TERMINATED, FILES NOT AVAILABLE'
+024403         SET WS-RC-ABEND TO TRUE
+024404         PERFORM 8100-CLOSE-OPENED-FILES THRU 8100-EXIT
+024405         GO TO 8000-EXIT
+024406     END-IF.
+024407     INITIALIZE PAYEXT-TRAILER-RECORD.
+024410     SET PAYEXT-IS-TRAILER TO TRUE.
+024420     MOVE WS-EXTRACT-COUNT TO PAYEXT-TRL-COUNT.
+024440     WRITE PAYEXT-TRAILER-RECORD.
+024500     DISPLAY 'TRANSACTIONS READ     : ' WS-READ-COUNT.
+024510     DISPLAY 'TRANSACTIONS SKIPPED  : ' WS-SKIP-COUNT.
+024600     DISPLAY 'TRANSACTIONS ACCEPTED : ' WS-ACCEPT-COUNT.
+024700     DISPLAY 'TRANSACTIONS REJECTED : ' WS-REJECT-COUNT.
+024705     DISPLAY 'AUDIT JOURNAL WRITES FAILED : ' WS-AUDITFAIL-COUNT.
+024710     DISPLAY 'RECORDS TO PAYROLL EXTRACT : ' WS-EXTRACT-COUNT.
+024750     OPEN OUTPUT CHECKPOINT-FILE.
+024760     CLOSE CHECKPOINT-FILE.
+024800     CLOSE EMPLOYEE-MASTER.
+024900     CLOSE EMPLOYEE-TRANS.
+025000     CLOSE ERROR-REPORT.
+025100     CLOSE AUDIT-JOURNAL.
+025110     CLOSE PAYROLL-EXTRACT.
+025120     IF WS-REJECT-COUNT > 0 OR WS-AUDITFAIL-COUNT > 0
+025130         SET WS-RC-REJECTS TO TRUE
+025140     ELSE
+025150         SET WS-RC-CLEAN TO TRUE
+025160     END-IF.
+025200 8000-EXIT.
+025300     EXIT.
+
+025310*----------------------------------------------------------------*
+025320* 8100-CLOSE-OPENED-FILES - 1000-INITIALIZE BAILED OUT PARTWAY   *
+025330*                           THROUGH OPENING ITS FILES.  CLOSE    *
+025340*                           ONLY THE ONES THAT ACTUALLY OPENED - *
+025350*                           EACH FILE'S STATUS IS STILL '00'     *
+025360*                           FROM ITS OPEN IF NOTHING WENT WRONG  *
+025370*                           WITH IT SINCE.  LEAVING THE INDEXED  *
+025380*                           EMPLOYEE-MASTER OPEN ACROSS AN       *
+025390*                           ABNORMAL STOP RUN RISKS NEEDING A    *
+025400*                           VERIFY BEFORE THE NEXT JOB CAN USE   *
+025410*                           IT.                                  *
+025420*----------------------------------------------------------------*
+025430 8100-CLOSE-OPENED-FILES.
+025440     IF WS-EMPMAST-OK
+025450         CLOSE EMPLOYEE-MASTER
+025460     END-IF.
+025470     IF WS-EMPTRAN-OK
+025480         CLOSE EMPLOYEE-TRANS
+025490     END-IF.
+025500     IF WS-ERRRPT-OK
+025510         CLOSE ERROR-REPORT
+025520     END-IF.
+025530     IF WS-AUDJRNL-OK
+025540         CLOSE AUDIT-JOURNAL
+025550     END-IF.
+025560     IF WS-PAYEXTR-OK
+025570         CLOSE PAYROLL-EXTRACT
+025580     END-IF.
+025590 8100-EXIT.
+025600     EXIT.
