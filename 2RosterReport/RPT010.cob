@@ -0,0 +1,228 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RPT010.
+000300 AUTHOR. R. TANAKA.
+000400 INSTALLATION. CORPORATE DATA CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* MODIFICATION HISTORY
+000900*------------------------------------------------------------------
+001000* DATE     INIT  DESCRIPTION
+001100* 08/09/26 RLT   INITIAL VERSION - DAILY EMPLOYEE ROSTER, PRINTS
+001200*                NAME, ID, AND PAGE/LINE HEADERS FOR THE SUPERVISOR.
+001210* 08/09/26 RLT   ADDED A WS-ABEND-SW GUARD AROUND THE READ/PRINT
+001220*                LOOP AND 8000-TERMINATE, MATCHING HELLO'S
+001230*                PATTERN - A FAILED OPEN NO LONGER FALLS THROUGH
+001240*                INTO READING OR CLOSING A FILE THAT WAS NEVER
+001250*                OPENED.  ALSO CHANGED ROSTER-REPORT FROM LINE
+001260*                SEQUENTIAL TO PLAIN SEQUENTIAL TO MATCH ITS
+001270*                FIXED-BLOCK JCL ALLOCATION.
+001300*================================================================
+
+001400 ENVIRONMENT DIVISION.
+001500 CONFIGURATION SECTION.
+001600 SPECIAL-NAMES.
+001700     C01 IS TOP-OF-PAGE.
+
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT EMPLOYEE-MASTER ASSIGN TO EMPMAST
+002100         ORGANIZATION IS INDEXED
+002200         ACCESS MODE IS SEQUENTIAL
+002300         RECORD KEY IS EMP-ID
+002400         FILE STATUS IS WS-EMPMAST-STATUS.
+
+002500     SELECT ROSTER-REPORT ASSIGN TO RPTOUT
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS WS-RPTOUT-STATUS.
+
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  EMPLOYEE-MASTER
+003100     LABEL RECORDS ARE STANDARD.
+003200     COPY EMPREC.
+
+003300 FD  ROSTER-REPORT
+003400     LABEL RECORDS ARE STANDARD
+003500     RECORD CONTAINS 132 CHARACTERS.
+003600 01  ROSTER-LINE                 PIC X(132).
+
+003700 WORKING-STORAGE SECTION.
+003800 77  WS-EMPMAST-STATUS           PIC X(02)  VALUE SPACES.
+003900     88  WS-EMPMAST-OK                      VALUE '00'.
+004000     88  WS-EMPMAST-EOF                     VALUE '10'.
+004100 77  WS-RPTOUT-STATUS            PIC X(02)  VALUE SPACES.
+004200     88  WS-RPTOUT-OK                       VALUE '00'.
+
+004300 77  WS-EOF-SW                   PIC X(01)  VALUE 'N'.
+004400     88  WS-EOF-MASTER                      VALUE 'Y'.
+
+004410 77  WS-ABEND-SW                 PIC X(01)  VALUE 'N'.
+004420     88  WS-ABEND-OCCURRED                  VALUE 'Y'.
+
+004500 77  WS-PAGE-NBR                 PIC 9(03)  VALUE ZERO COMP.
+004600 77  WS-LINE-CTR                 PIC 9(02)  VALUE ZERO COMP.
+004700 77  WS-LINES-PER-PAGE           PIC 9(02)  VALUE 20 COMP.
+004800 77  WS-DETAIL-CTR               PIC 9(05)  VALUE ZERO COMP.
+
+004900 01  WS-CURRENT-DATE.
+005000     05  WS-CURRENT-YY           PIC 9(02).
+005100     05  WS-CURRENT-MM           PIC 9(02).
+005200     05  WS-CURRENT-DD           PIC 9(02).
+
+005300 01  HDG-LINE-1.
+005400     05  FILLER                  PIC X(39)  VALUE SPACES.
+005500     05  FILLER                  PIC X(21)
+005600                     VALUE 'DAILY EMPLOYEE ROSTER'.
+005700     05  FILLER                  PIC X(62)  VALUE SPACES.
+005800     05  FILLER                  PIC X(05)  VALUE 'PAGE '.
+005900     05  HDG-PAGE-NBR            PIC ZZ9.
+
+006000 01  HDG-LINE-2.
+006100     05  FILLER                  PIC X(05)  VALUE 'DATE:'.
+006200     05  HDG-MM                  PIC 99.
+006300     05  FILLER                  PIC X(01)  VALUE '/'.
+006400     05  HDG-DD                  PIC 99.
+006500     05  FILLER                  PIC X(01)  VALUE '/'.
+006600     05  HDG-YY                  PIC 99.
+006700     05  FILLER                  PIC X(118) VALUE SPACES.
+
+006800 01  HDG-LINE-3.
+006900     05  FILLER                  PIC X(10)  VALUE 'EMP ID'.
+007000     05  FILLER                  PIC X(30)  VALUE 'EMPLOYEE NAME'.
+007100     05  FILLER                  PIC X(92)  VALUE SPACES.
+
+007200 01  DETAIL-LINE.
+007300     05  DET-ID                  PIC ZZZZ9.
+007400     05  FILLER                  PIC X(05)  VALUE SPACES.
+007500     05  DET-NAME                PIC X(30).
+007600     05  FILLER                  PIC X(92)  VALUE SPACES.
+
+007700 01  FOOTING-LINE.
+007800     05  FILLER             PIC X(17) VALUE 'TOTAL EMPLOYEES:'.
+007900     05  FTG-TOTAL               PIC ZZZZ9.
+008000     05  FILLER             PIC X(110) VALUE SPACES.
+
+008100*----------------------------------------------------------------*
+008200* 0000-MAIN-PROCESS - MAINLINE. DRIVES THE READ/PRINT LOOP.      *
+008300*----------------------------------------------------------------*
+008400 PROCEDURE DIVISION.
+008500 0000-MAIN-PROCESS.
+008600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008650     IF NOT WS-ABEND-OCCURRED
+008700         PERFORM 2000-READ-MASTER THRU 2000-EXIT
+008800         PERFORM 3000-PRINT-DETAIL THRU 3000-EXIT
+008900             UNTIL WS-EOF-MASTER
+008950     END-IF.
+009000     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+009100     STOP RUN.
+
+009200*----------------------------------------------------------------*
+009300* 1000-INITIALIZE - OPEN FILES AND PRINT THE FIRST PAGE HEADING. *
+009400*----------------------------------------------------------------*
+009500 1000-INITIALIZE.
+009600     ACCEPT WS-CURRENT-DATE FROM DATE.
+009700     OPEN INPUT EMPLOYEE-MASTER.
+009800     IF NOT WS-EMPMAST-OK
+009900         DISPLAY 'RPT010 - CANNOT OPEN EMPLOYEE-MASTER, STATUS = '
+010000             WS-EMPMAST-STATUS
+010050         SET WS-ABEND-OCCURRED TO TRUE
+010100         GO TO 1000-EXIT
+010200     END-IF.
+010300     OPEN OUTPUT ROSTER-REPORT.
+010400     IF NOT WS-RPTOUT-OK
+010500         DISPLAY 'RPT010 - CANNOT OPEN ROSTER-REPORT, STATUS = '
+010600             WS-RPTOUT-STATUS
+010650         SET WS-ABEND-OCCURRED TO TRUE
+010700         GO TO 1000-EXIT
+010800     END-IF.
+010900     PERFORM 7000-WRITE-HEADINGS THRU 7000-EXIT.
+011000 1000-EXIT.
+011100     EXIT.
+
+011200*----------------------------------------------------------------*
+011300* 2000-READ-MASTER - READ THE NEXT EMPLOYEE-MASTER RECORD.       *
+011400*----------------------------------------------------------------*
+011500 2000-READ-MASTER.
+011600     READ EMPLOYEE-MASTER NEXT RECORD
+011700         AT END
+011800             SET WS-EOF-MASTER TO TRUE
+011900     END-READ.
+012000 2000-EXIT.
+012100     EXIT.
+
+012200*----------------------------------------------------------------*
+012300* 3000-PRINT-DETAIL - FORMAT AND WRITE ONE DETAIL LINE, THEN     *
+012400*                     READ THE NEXT EMPLOYEE.                    *
+012500*----------------------------------------------------------------*
+012600 3000-PRINT-DETAIL.
+012700     IF WS-LINE-CTR NOT LESS THAN WS-LINES-PER-PAGE
+012800         PERFORM 7000-WRITE-HEADINGS THRU 7000-EXIT
+012900     END-IF.
+013000     MOVE EMP-ID TO DET-ID.
+013100     MOVE EMP-NAME TO DET-NAME.
+013200     WRITE ROSTER-LINE FROM DETAIL-LINE.
+013300     ADD 1 TO WS-LINE-CTR.
+013400     ADD 1 TO WS-DETAIL-CTR.
+013500     PERFORM 2000-READ-MASTER THRU 2000-EXIT.
+013600 3000-EXIT.
+013700     EXIT.
+
+013800*----------------------------------------------------------------*
+013900* 7000-WRITE-HEADINGS - START A NEW PAGE.                        *
+014000*----------------------------------------------------------------*
+014100 7000-WRITE-HEADINGS.
+014200     ADD 1 TO WS-PAGE-NBR.
+014300     MOVE WS-PAGE-NBR TO HDG-PAGE-NBR.
+014400     MOVE WS-CURRENT-MM TO HDG-MM.
+014500     MOVE WS-CURRENT-DD TO HDG-DD.
+014600     MOVE WS-CURRENT-YY TO HDG-YY.
+014700     IF WS-PAGE-NBR > 1
+014800         WRITE ROSTER-LINE FROM HDG-LINE-1
+014900             AFTER ADVANCING PAGE
+015000     ELSE
+015100         WRITE ROSTER-LINE FROM HDG-LINE-1
+015200             AFTER ADVANCING 0 LINES
+015300     END-IF.
+015400     WRITE ROSTER-LINE FROM HDG-LINE-2
+015500         AFTER ADVANCING 1 LINE.
+015600     WRITE ROSTER-LINE FROM HDG-LINE-3
+015700         AFTER ADVANCING 2 LINES.
+015800     MOVE ZERO TO WS-LINE-CTR.
+015900 7000-EXIT.
+016000     EXIT.
+
+016100*----------------------------------------------------------------*
+016200* 8000-TERMINATE - WRITE THE FOOTING AND CLOSE THE FILES.  IF    *
+016250*                   1000-INITIALIZE COULDN'T OPEN EVERYTHING,    *
+016260*                   SKIP THE FOOTING AND CLOSE ONLY WHAT DID     *
+016270*                   OPEN INSTEAD OF CLOSING A FILE THAT WAS      *
+016280*                   NEVER OPENED.                                *
+016300*----------------------------------------------------------------*
+016400 8000-TERMINATE.
+016410     IF WS-ABEND-OCCURRED
+016420         DISPLAY 'RPT010 - RUN TERMINATED, FILES NOT AVAILABLE'
+016430         PERFORM 8100-CLOSE-OPENED-FILES THRU 8100-EXIT
+016440         GO TO 8000-EXIT
+016450     END-IF.
+016500     MOVE WS-DETAIL-CTR TO FTG-TOTAL.
+016600     WRITE ROSTER-LINE FROM FOOTING-LINE
+016700         AFTER ADVANCING 2 LINES.
+016800     CLOSE EMPLOYEE-MASTER.
+016900     CLOSE ROSTER-REPORT.
+017000 8000-EXIT.
+017100     EXIT.
+
+017110*----------------------------------------------------------------*
+017120* 8100-CLOSE-OPENED-FILES - CLOSE ONLY THE FILES WHOSE OPEN      *
+017130*                           ACTUALLY SUCCEEDED.                  *
+017140*----------------------------------------------------------------*
+017150 8100-CLOSE-OPENED-FILES.
+017160     IF WS-EMPMAST-OK
+017170         CLOSE EMPLOYEE-MASTER
+017180     END-IF.
+017190     IF WS-RPTOUT-OK
+017200         CLOSE ROSTER-REPORT
+017210     END-IF.
+017220 8100-EXIT.
+017230     EXIT.
