@@ -0,0 +1,57 @@
+***********************************************************************
+* EMPMSET - BMS MAPSET FOR THE EMPLOYEE MAINTENANCE SCREEN.           *
+* ONE MAP, EMPMAP1 - ADD, CHANGE, OR INQUIRE ON AN EMPLOYEE.          *
+*                                                                      *
+* MODIFICATION HISTORY                                                *
+* DATE     INIT  DESCRIPTION                                          *
+* 08/09/26 RLT   INITIAL VERSION.                                     *
+* 08/09/26 RLT   FUNC WAS NUMERIC-SHIFTED (ATTRB=NUM), WHICH BLOCKED  *
+*                THE OPERATOR FROM KEYING THE A/C/I LETTER THE FIELD  *
+*                PROMPTS FOR.  NUM BELONGS ON EMPID, NOT FUNC.        *
+***********************************************************************
+EMPMSET  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=FREEKB
+*
+EMPMAP1  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(01,30),                                          X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='EMPLOYEE MAINTENANCE'
+*
+FUNCTAG  DFHMDF POS=(03,01),                                          X
+               LENGTH=32,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='FUNCTION (A=ADD C=CHANGE I=INQ):'
+FUNC     DFHMDF POS=(03,34),                                          X
+               LENGTH=1,                                              X
+               ATTRB=UNPROT
+*
+EMPIDTAG DFHMDF POS=(05,01),                                          X
+               LENGTH=32,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='EMPLOYEE ID:'
+EMPID    DFHMDF POS=(05,34),                                          X
+               LENGTH=5,                                              X
+               ATTRB=(UNPROT,NUM)
+*
+EMPNMTAG DFHMDF POS=(07,01),                                          X
+               LENGTH=32,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='EMPLOYEE NAME:'
+EMPNAM   DFHMDF POS=(07,34),                                          X
+               LENGTH=30,                                             X
+               ATTRB=UNPROT
+*
+MSG      DFHMDF POS=(22,01),                                          X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+*
+EMPMSET  DFHMSD TYPE=FINAL
+         END
