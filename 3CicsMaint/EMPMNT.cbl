@@ -0,0 +1,290 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EMPMNT.
+000300 AUTHOR. R. TANAKA.
+000400 INSTALLATION. CORPORATE DATA CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* DATE     INIT  DESCRIPTION
+001100* 08/09/26 RLT   INITIAL VERSION - ONLINE ADD/CHANGE/INQUIRE ON
+001200*                EMPLOYEE-MASTER FROM THE EMPMAP1 SCREEN.
+001210* 08/09/26 RLT   ADD AND CHANGE NOW LOG TO THE SAME AUDIT-JOURNAL
+001220*                HELLO WRITES TO, USING THE SHARED AUDREC
+001230*                COPYBOOK.  DROPPED THE NOTFND/DUPREC HANDLE
+001240*                CONDITION ENTRIES AND THEIR PARAGRAPHS - EVERY
+001250*                COMMAND THAT CAN RAISE THOSE CONDITIONS ALREADY
+001260*                CHECKS RESP INSTEAD, SO THE HANDLERS WERE NEVER
+001270*                REACHED.
+001280* 08/09/26 RLT   DROPPED COMMAREA FROM THE EXEC CICS RETURN IN
+001290*                0000-MAIN-PROCESS - THERE IS NO LINKAGE SECTION
+001291*                OR PROCEDURE DIVISION USING DFHCOMMAREA TO
+001292*                RECEIVE IT ON THE NEXT PSEUDO-CONVERSATIONAL
+001293*                INVOCATION, SO IT WAS DEAD DATA.  CONSISTENT
+001294*                WITH THE OTHER EXEC CICS RETURN STATEMENTS IN
+001295*                THIS PROGRAM, WHICH ALREADY OMIT COMMAREA.
+001296* 08/09/26 RLT   6000-WRITE-AUDIT-RECORD'S RESP WAS CAPTURED BUT
+001297*                NEVER TESTED - AN OPERATOR WOULD SEE "EMPLOYEE
+001298*                ADDED"/"EMPLOYEE UPDATED" EVEN IF THE AUDIT
+001299*                JOURNAL WRITE FAILED.  5000-ADD-EMPLOYEE AND
+001300*                5100-CHANGE-EMPLOYEE NOW CHECK WS-RESP AGAIN
+001301*                AFTER THE PERFORM AND WARN ON MSGO IF THE
+001302*                AUDIT WRITE DIDN'T COME BACK NORMAL.
+001310*================================================================
+
+001400 ENVIRONMENT DIVISION.
+
+001500 DATA DIVISION.
+001600 WORKING-STORAGE SECTION.
+001700 77  WS-RESP                     PIC S9(08) COMP VALUE ZERO.
+001800 77  WS-FUNCTION-SW              PIC X(01)  VALUE SPACES.
+001900     88  WS-FUNC-ADD                        VALUE 'A'.
+002000     88  WS-FUNC-CHANGE                     VALUE 'C'.
+002100     88  WS-FUNC-INQUIRE                    VALUE 'I'.
+002200     88  WS-FUNC-VALID                      VALUES 'A' 'C' 'I'.
+
+002300 01  WS-TRANSID                  PIC X(04)  VALUE 'EMNT'.
+002400 01  WS-MAPSET-NAME              PIC X(08)  VALUE 'EMPMSET'.
+002500 01  WS-MAP-NAME                 PIC X(08)  VALUE 'EMPMAP1'.
+002600 01  WS-FILE-NAME                PIC X(08)  VALUE 'EMPMAST'.
+002610 01  WS-AUDIT-FILE-NAME          PIC X(08)  VALUE 'AUDITJNL'.
+002620 01  WS-RUN-ID                   PIC X(08)  VALUE 'EMPMNT'.
+002630 01  WS-RUN-DATE                 PIC 9(06).
+002640 01  WS-RUN-TIME                 PIC 9(08).
+002650 01  WS-OLD-NAME                 PIC X(30).
+
+002700*----------------------------------------------------------------*
+002800* COPY OF THE EMPLOYEE-MASTER RECORD LAYOUT - SAME COPYBOOK USED *
+002900* BY EVERY BATCH PROGRAM THAT TOUCHES THIS FILE.                 *
+003000*----------------------------------------------------------------*
+003100 COPY EMPREC.
+
+003110*----------------------------------------------------------------*
+003120* COPY OF THE AUDIT JOURNAL RECORD LAYOUT - SAME COPYBOOK USED   *
+003130* BY HELLO (THE BATCH LOAD PROGRAM) TO LOG ITS ADDS.             *
+003140*----------------------------------------------------------------*
+003150 COPY AUDREC.
+
+003200*----------------------------------------------------------------*
+003300* SYMBOLIC MAP FOR THE EMPLOYEE MAINTENANCE SCREEN.              *
+003400*----------------------------------------------------------------*
+003500 COPY EMPMAP1.
+
+003600 PROCEDURE DIVISION.
+003700 0000-MAIN-PROCESS.
+003800     EXEC CICS HANDLE CONDITION
+003900         MAPFAIL   (1000-SEND-INITIAL-MAP)
+004200         ERROR     (9000-ABEND)
+004300     END-EXEC.
+004400     EXEC CICS RECEIVE
+004500         MAP     (WS-MAP-NAME)
+004600         MAPSET  (WS-MAPSET-NAME)
+004700         INTO    (EMPMAP1I)
+004800     END-EXEC.
+004900     PERFORM 2000-EDIT-SCREEN THRU 2000-EXIT.
+005000     PERFORM 3000-PROCESS-FUNCTION THRU 3000-EXIT.
+005100     PERFORM 4000-SEND-MAP THRU 4000-EXIT.
+005200     EXEC CICS RETURN
+005300         TRANSID   (WS-TRANSID)
+005400     END-EXEC.
+005600 0000-EXIT.
+005700     EXIT.
+
+005800*----------------------------------------------------------------*
+005900* 1000-SEND-INITIAL-MAP - FIRST ENTRY INTO THE TRANSACTION, NO   *
+006000*                         TERMINAL INPUT YET - SEND A BLANK MAP. *
+006100*----------------------------------------------------------------*
+006200 1000-SEND-INITIAL-MAP.
+006300     MOVE LOW-VALUES TO EMPMAP1O.
+006400     EXEC CICS SEND
+006500         MAP     (WS-MAP-NAME)
+006600         MAPSET  (WS-MAPSET-NAME)
+006700         FROM    (EMPMAP1O)
+006800         ERASE
+006900     END-EXEC.
+007000     EXEC CICS RETURN
+007100         TRANSID  (WS-TRANSID)
+007200     END-EXEC.
+007300 1000-EXIT.
+007400     EXIT.
+
+007500*----------------------------------------------------------------*
+007600* 2000-EDIT-SCREEN - VALIDATE THE FUNCTION CODE AND EMPLOYEE ID  *
+007700*                    KEYED BY THE OPERATOR.                      *
+007800*----------------------------------------------------------------*
+007900 2000-EDIT-SCREEN.
+008000     MOVE SPACES TO MSGO.
+008100     MOVE FUNCI TO WS-FUNCTION-SW.
+008200     IF NOT WS-FUNC-VALID
+008300         MOVE 'FUNCTION MUST BE A, C, OR I' TO MSGO
+008400         PERFORM 4000-SEND-MAP THRU 4000-EXIT
+008500         EXEC CICS RETURN
+008600             TRANSID  (WS-TRANSID)
+008700         END-EXEC
+008800     END-IF.
+008900     IF EMPIDI IS NOT NUMERIC OR EMPIDI = ZEROS
+009000         MOVE 'EMPLOYEE ID MUST BE NUMERIC AND NON-ZERO' TO MSGO
+009100         PERFORM 4000-SEND-MAP THRU 4000-EXIT
+009200         EXEC CICS RETURN
+009300             TRANSID  (WS-TRANSID)
+009400         END-EXEC
+009500     END-IF.
+009600     MOVE EMPIDI TO EMP-ID.
+009700 2000-EXIT.
+009800     EXIT.
+
+009900*----------------------------------------------------------------*
+010000* 3000-PROCESS-FUNCTION - DISPATCH ON THE REQUESTED FUNCTION.    *
+010100*----------------------------------------------------------------*
+010200 3000-PROCESS-FUNCTION.
+010300     IF WS-FUNC-ADD
+010400         PERFORM 5000-ADD-EMPLOYEE THRU 5000-EXIT
+010500     END-IF.
+010600     IF WS-FUNC-CHANGE
+010700         PERFORM 5100-CHANGE-EMPLOYEE THRU 5100-EXIT
+010800     END-IF.
+010900     IF WS-FUNC-INQUIRE
+011000         PERFORM 5200-INQUIRE-EMPLOYEE THRU 5200-EXIT
+011100     END-IF.
+011200 3000-EXIT.
+011300     EXIT.
+
+011400*----------------------------------------------------------------*
+011500* 5000-ADD-EMPLOYEE - WRITE A NEW RECORD TO EMPLOYEE-MASTER.     *
+011600*----------------------------------------------------------------*
+011700 5000-ADD-EMPLOYEE.
+011800     MOVE EMPNAMI TO EMP-NAME.
+011900     EXEC CICS WRITE
+012000         FILE      (WS-FILE-NAME)
+012100         FROM      (EMPLOYEE-RECORD)
+012200         RIDFLD    (EMP-ID)
+012300         RESP      (WS-RESP)
+012400     END-EXEC.
+012500     IF WS-RESP = DFHRESP(NORMAL)
+012510         MOVE SPACES TO WS-OLD-NAME
+012520         SET AUD-ACTION-ADD TO TRUE
+012530         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+012540         IF WS-RESP = DFHRESP(NORMAL)
+012550             MOVE 'EMPLOYEE ADDED' TO MSGO
+012560         ELSE
+012570             MOVE 'EMPLOYEE ADDED, AUDIT LOG FAILED' TO MSGO
+012580         END-IF
+012700     ELSE
+012800         IF WS-RESP = DFHRESP(DUPREC) OR WS-RESP = DFHRESP(DUPKEY)
+012900             MOVE 'EMPLOYEE ID ALREADY ON FILE' TO MSGO
+013000         ELSE
+013100             MOVE 'ADD FAILED - SEE SYSTEM PROGRAMMER' TO MSGO
+013200         END-IF
+013300     END-IF.
+013400 5000-EXIT.
+013500     EXIT.
+
+013600*----------------------------------------------------------------*
+013700* 5100-CHANGE-EMPLOYEE - READ FOR UPDATE, REPLACE THE NAME, AND  *
+013800*                        REWRITE THE RECORD.                     *
+013900*----------------------------------------------------------------*
+014000 5100-CHANGE-EMPLOYEE.
+014100     EXEC CICS READ
+014200         FILE      (WS-FILE-NAME)
+014300         INTO      (EMPLOYEE-RECORD)
+014400         RIDFLD    (EMP-ID)
+014500         UPDATE
+014600         RESP      (WS-RESP)
+014700     END-EXEC.
+014800     IF WS-RESP NOT = DFHRESP(NORMAL)
+014900         MOVE 'EMPLOYEE NOT FOUND' TO MSGO
+015000         GO TO 5100-EXIT
+015100     END-IF.
+015150     MOVE EMP-NAME TO WS-OLD-NAME.
+015200     MOVE EMPNAMI TO EMP-NAME.
+015300     EXEC CICS REWRITE
+015400         FILE      (WS-FILE-NAME)
+015500         FROM      (EMPLOYEE-RECORD)
+015600         RESP      (WS-RESP)
+015700     END-EXEC.
+015800     IF WS-RESP = DFHRESP(NORMAL)
+015810         SET AUD-ACTION-CHANGE TO TRUE
+015820         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+015830         IF WS-RESP = DFHRESP(NORMAL)
+015840             MOVE 'EMPLOYEE UPDATED' TO MSGO
+015850         ELSE
+015860             MOVE 'EMPLOYEE UPDATED, AUDIT LOG FAILED' TO MSGO
+015870         END-IF
+016000     ELSE
+016100         MOVE 'UPDATE FAILED - SEE SYSTEM PROGRAMMER' TO MSGO
+016200     END-IF.
+016300 5100-EXIT.
+016400     EXIT.
+
+017100*----------------------------------------------------------------*
+017200* 5200-INQUIRE-EMPLOYEE - READ-ONLY LOOKUP, DISPLAY THE NAME ON  *
+017300*                         FILE FOR THIS EMPLOYEE ID.             *
+017400*----------------------------------------------------------------*
+017500 5200-INQUIRE-EMPLOYEE.
+017600     EXEC CICS READ
+017700         FILE      (WS-FILE-NAME)
+017800         INTO      (EMPLOYEE-RECORD)
+017900         RIDFLD    (EMP-ID)
+018000         RESP      (WS-RESP)
+018100     END-EXEC.
+018200     IF WS-RESP = DFHRESP(NORMAL)
+018300         MOVE EMP-NAME TO EMPNAMO
+018400         MOVE 'EMPLOYEE FOUND' TO MSGO
+018500     ELSE
+018600         MOVE 'EMPLOYEE NOT FOUND' TO MSGO
+018700     END-IF.
+018800 5200-EXIT.
+018900     EXIT.
+
+019510*----------------------------------------------------------------*
+019520* 6000-WRITE-AUDIT-RECORD - LOG AN ADD OR CHANGE TO THE AUDIT    *
+019530*                           JOURNAL SO WE CAN ANSWER "WHO CHANGED*
+019540*                           THIS EMPLOYEE AND WHEN" LATER.  SAME *
+019550*                           AUDJRNL FILE AND RECORD LAYOUT HELLO *
+019560*                           (THE BATCH LOAD PROGRAM) WRITES TO.  *
+019570*----------------------------------------------------------------*
+019580 6000-WRITE-AUDIT-RECORD.
+019590     ACCEPT WS-RUN-DATE FROM DATE.
+019600     ACCEPT WS-RUN-TIME FROM TIME.
+019610     MOVE WS-RUN-DATE TO AUD-DATE.
+019620     MOVE WS-RUN-TIME TO AUD-TIME.
+019630     MOVE EMP-ID      TO AUD-EMP-ID.
+019640     MOVE WS-OLD-NAME TO AUD-OLD-NAME.
+019650     MOVE EMP-NAME    TO AUD-NEW-NAME.
+019660     MOVE WS-RUN-ID   TO AUD-RUN-ID.
+019670     EXEC CICS WRITE
+019680         FILE      (WS-AUDIT-FILE-NAME)
+019690         FROM      (WS-AUDIT-RECORD)
+019700         RESP      (WS-RESP)
+019710     END-EXEC.
+019720 6000-EXIT.
+019730     EXIT.
+
+019740*----------------------------------------------------------------*
+019750* 4000-SEND-MAP - REDISPLAY THE SCREEN WITH CURRENT DATA AND     *
+019760*                 THE RESULT MESSAGE FOR THE OPERATOR.           *
+019770*----------------------------------------------------------------*
+020000 4000-SEND-MAP.
+020100     MOVE FUNCI TO FUNCO.
+020200     MOVE EMPIDI TO EMPIDO.
+020300     EXEC CICS SEND
+020400         MAP     (WS-MAP-NAME)
+020500         MAPSET  (WS-MAPSET-NAME)
+020600         FROM    (EMPMAP1O)
+020700         DATAONLY
+020800         CURSOR
+020900     END-EXEC.
+021000 4000-EXIT.
+021100     EXIT.
+
+021200*----------------------------------------------------------------*
+021300* 9000-ABEND - UNEXPECTED CICS CONDITION, TELL THE OPERATOR AND  *
+021400*              END THE TRANSACTION CLEANLY.                      *
+021500*----------------------------------------------------------------*
+021600 9000-ABEND.
+021700     MOVE 'UNEXPECTED ERROR - SEE SYSTEM PROGRAMMER' TO MSGO.
+021800     PERFORM 4000-SEND-MAP THRU 4000-EXIT.
+021900     EXEC CICS RETURN
+022000         TRANSID  (WS-TRANSID)
+022100     END-EXEC.
