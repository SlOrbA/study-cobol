@@ -0,0 +1,27 @@
+000100*================================================================
+000200* AUDREC.CPY
+000300*
+000400* AUDIT JOURNAL RECORD LAYOUT - SHARED BY EVERY PROGRAM THAT
+000500* ADDS OR CHANGES EMPLOYEE-MASTER AND MUST LOG THE CHANGE.
+000600*
+000700* MODIFICATION HISTORY
+000800* DATE     INIT  DESCRIPTION
+000900* 08/09/26 RLT   INITIAL VERSION - PULLED OUT OF HELLO'S
+001000*                WORKING-STORAGE SO EMPMNT CAN SHARE IT.
+001100*================================================================
+001200 01  WS-AUDIT-RECORD.
+001300     05  AUD-DATE                PIC 9(06).
+001400     05  FILLER                  PIC X(01)  VALUE SPACES.
+001500     05  AUD-TIME                PIC 9(08).
+001600     05  FILLER                  PIC X(01)  VALUE SPACES.
+001700     05  AUD-ACTION              PIC X(01).
+001800         88  AUD-ACTION-ADD                 VALUE 'A'.
+001900         88  AUD-ACTION-CHANGE              VALUE 'C'.
+002000     05  FILLER                  PIC X(01)  VALUE SPACES.
+002100     05  AUD-EMP-ID              PIC 9(05).
+002200     05  FILLER                  PIC X(01)  VALUE SPACES.
+002300     05  AUD-OLD-NAME            PIC X(30).
+002400     05  FILLER                  PIC X(01)  VALUE SPACES.
+002500     05  AUD-NEW-NAME            PIC X(30).
+002600     05  FILLER                  PIC X(01)  VALUE SPACES.
+002700     05  AUD-RUN-ID              PIC X(08).
