@@ -0,0 +1,43 @@
+000100*================================================================
+000200* EMPMAP1.CPY
+000300*
+000400* SYMBOLIC MAP FOR MAP EMPMAP1, MAPSET EMPMSET (EMPMAINT.BMS).
+000500* GENERATED LAYOUT FOR THE EMPLOYEE MAINTENANCE SCREEN - COPIED
+000600* INTO EMPMNT TO SEND AND RECEIVE THE SCREEN.
+000700*
+000800* MODIFICATION HISTORY
+000900* DATE     INIT  DESCRIPTION
+001000* 08/09/26 RLT   INITIAL VERSION.
+001100*================================================================
+001200 01  EMPMAP1I.
+001300     05  FILLER                  PIC X(12).
+001400     05  FUNCL                   PIC S9(4) COMP.
+001500     05  FUNCF                   PIC X.
+001600     05  FILLER REDEFINES FUNCF.
+001700         10  FUNCA               PIC X.
+001800     05  FUNCI                   PIC X(01).
+001900     05  EMPIDL                  PIC S9(4) COMP.
+002000     05  EMPIDF                  PIC X.
+002100     05  FILLER REDEFINES EMPIDF.
+002200         10  EMPIDA              PIC X.
+002300     05  EMPIDI                  PIC X(05).
+002400     05  EMPNAML                 PIC S9(4) COMP.
+002500     05  EMPNAMF                 PIC X.
+002600     05  FILLER REDEFINES EMPNAMF.
+002700         10  EMPNAMA             PIC X.
+002800     05  EMPNAMI                 PIC X(30).
+002900     05  MSGL                    PIC S9(4) COMP.
+003000     05  MSGF                    PIC X.
+003100     05  FILLER REDEFINES MSGF.
+003200         10  MSGA                PIC X.
+003300     05  MSGI                    PIC X(79).
+003400 01  EMPMAP1O REDEFINES EMPMAP1I.
+003500     05  FILLER                  PIC X(12).
+003600     05  FILLER                  PIC X(03).
+003700     05  FUNCO                   PIC X(01).
+003800     05  FILLER                  PIC X(03).
+003900     05  EMPIDO                  PIC X(05).
+004000     05  FILLER                  PIC X(03).
+004100     05  EMPNAMO                 PIC X(30).
+004200     05  FILLER                  PIC X(03).
+004300     05  MSGO                    PIC X(79).
