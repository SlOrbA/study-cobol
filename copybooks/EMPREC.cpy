@@ -0,0 +1,13 @@
+000100*================================================================
+000200* EMPREC.CPY
+000300*
+000400* EMPLOYEE RECORD LAYOUT - SHARED BY EVERY PROGRAM THAT READS OR
+000500* WRITES THE EMPLOYEE-MASTER FILE OR ANY FILE BUILT FROM IT.
+000600*
+000700* MODIFICATION HISTORY
+000800* DATE     INIT  DESCRIPTION
+000900* 08/09/26 RLT   INITIAL VERSION - ID AND NAME ONLY.
+001000*================================================================
+001100 01  EMPLOYEE-RECORD.
+001200     05  EMP-ID                  PIC 9(05).
+001300     05  EMP-NAME                PIC X(30).
