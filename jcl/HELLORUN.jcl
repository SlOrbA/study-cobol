@@ -0,0 +1,98 @@
+//HELLORUN JOB (ACCTNO,DEPT),'NIGHTLY EMPL LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*================================================================*
+//* HELLORUN - NIGHTLY EMPLOYEE-MASTER LOAD RUN.
+//*
+//* STEP010 COMPILES AND LINK-EDITS HELLO.  STEP020 ONLY RUNS WHEN
+//*         THE COMPILE/LINK COMES BACK CLEAN OR WITH WARNINGS
+//*         (RC 0 OR 4) - A BLOWN COMPILE (RC 8 OR HIGHER) STOPS
+//*         THE JOB BEFORE IT TOUCHES EMPLOYEE-MASTER WITH A LOAD
+//*         MODULE THAT MAY NOT MATCH THE CURRENT SOURCE.
+//* STEP020 RUNS HELLO AGAINST THE NIGHTLY TRANSACTION FILE.  THE
+//*         RETURN CODE TELLS THIS JOB HOW THE RUN WENT:
+//*            RC=0  CLEAN RUN, EVERY TRANSACTION ACCEPTED
+//*            RC=4  RUN COMPLETED, ONE OR MORE TRANSACTIONS
+//*                  WERE REJECTED - REVIEW THE ERROR REPORT
+//*            RC=8  RUN COULD NOT OPEN ITS FILES - TREAT AS AN
+//*                  ABEND AND ESCALATE TO THE ON-CALL PROGRAMMER
+//* STEP030 RUNS ONLY WHEN STEP020 COMES BACK RC=4, AND COPIES THE
+//*         ERROR REPORT TO A SYSOUT CLASS OPERATIONS REVIEWS EACH
+//*         MORNING.
+//* NEITHER A BLOWN COMPILE NOR AN RC=8 ABEND FROM STEP020 NEEDS A
+//* STEP OF ITS OWN TO "CARRY THE RETURN CODE FORWARD" - UNDER THE
+//* STANDARD Z/OS CONVENTION THE JOB'S OWN CONDITION CODE IS ALREADY
+//* THE HIGHEST RC OF ANY STEP THAT RAN, SO THE SCHEDULER SEES RC=8
+//* (OR WHATEVER STEP010 RETURNED) AS THIS JOB'S FINAL CONDITION CODE
+//* WITHOUT ANY FURTHER STEPS.  A TRAILING IEFBR14 WOULD NOT HELP -
+//* IEFBR14 ALWAYS RETURNS RC=0, SO ON A SCHEDULER THAT WATCHES THE
+//* LAST STEP'S RC INSTEAD OF THE JOB'S MAX RC, IT WOULD MASK THE
+//* FAILURE RATHER THAN REPORT IT.
+//*
+//* MODIFICATION HISTORY
+//* DATE     INIT  DESCRIPTION
+//* 08/09/26 RLT   INITIAL VERSION.
+//* 08/09/26 RLT   FIXED EMPTRAN TO USE PLAIN GDG RELATIVE-GENERATION
+//*                NOTATION (NO TYPED GENERATION SUFFIX), CORRECTED
+//*                ERRRPT'S LRECL TO MATCH THE 80-BYTE ERROR REPORT
+//*                RECORD, AND GAVE CKPTFILE A SPACE/DISP THAT LETS
+//*                THE FIRST-EVER RUN CREATE THE CHECKPOINT DATASET
+//*                INSTEAD OF REQUIRING IT TO ALREADY EXIST.  ITS
+//*                LRECL IS NOW 7 TO MATCH THE REDESIGNED CHECKPOINT
+//*                RECORD, WHICH HOLDS A TRANSACTION COUNT INSTEAD OF
+//*                AN EMPLOYEE ID.
+//* 08/09/26 RLT   STEP010 NOW INVOKES THE IGYWCL CATALOGED PROCEDURE
+//*                INSTEAD OF EXEC PGM=IGYWCL - IGYWCL IS A PROCEDURE,
+//*                NOT A LOAD MODULE, AND THE COBOL.SYSIN/LKED.SYSLMOD
+//*                DD OVERRIDES ONLY ATTACH TO ITS COBOL/LKED STEPS
+//*                WHEN THE PROCEDURE ITSELF IS INVOKED.  DROPPED
+//*                STEP040 AND STEP090 - BOTH WERE PGM=IEFBR14 "CARRY
+//*                THE RC FORWARD" STEPS, BUT IEFBR14 ALWAYS RETURNS
+//*                RC=0, SO THEY EITHER DID NOTHING OR ACTIVELY
+//*                MASKED THE FAILURE THEY WERE MEANT TO SURFACE.
+//*                AUDJRNL NOW POINTS AT A PRE-DEFINED VSAM ESDS
+//*                CLUSTER (DISP=SHR, LIKE EMPMAST) INSTEAD OF A
+//*                CATALOGUED QSAM DATASET, SO EMPMNT CAN APPEND TO
+//*                THE SAME JOURNAL WITH EXEC CICS FILE CONTROL.
+//* 08/09/26 RLT   CKPTFILE'S ABNORMAL-TERMINATION DISPOSITION CHANGED
+//*                FROM DELETE TO CATLG.  DELETE ONLY FIRES ON A TRUE
+//*                ABEND, NOT A CONTROLLED STOP RUN WITH A NONZERO
+//*                RETURN-CODE - SO IT WAS DELETING THE CHECKPOINT
+//*                DATASET IN EXACTLY THE SCENARIO IT EXISTS TO
+//*                SURVIVE, FORCING THE NEXT RUN BACK TO THE TOP.
+//*================================================================*
+//*
+//STEP010  EXEC IGYWCL,PARM.COBOL='NODYNAM,RENT'
+//COBOL.SYSIN   DD DSN=PROD.SRCLIB.COBOL(HELLO),DISP=SHR
+//COBOL.SYSLIB  DD DSN=PROD.SRCLIB.COPYBOOK,DISP=SHR
+//LKED.SYSLMOD  DD DSN=PROD.LOADLIB(HELLO),DISP=SHR
+//*
+// IF (STEP010.RC <= 4) THEN
+//STEP020  EXEC PGM=HELLO
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//EMPMAST  DD DSN=PROD.EMPLOYEE.MASTER,DISP=SHR
+//EMPTRAN  DD DSN=PROD.EMPLOYEE.TRANS(0),DISP=SHR
+//ERRRPT   DD DSN=PROD.EMPLOYEE.ERRRPT,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDJRNL  DD DSN=PROD.EMPLOYEE.AUDITJNL,DISP=SHR
+//CKPTFILE DD DSN=PROD.EMPLOYEE.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=7,BLKSIZE=0)
+//PAYEXTR  DD DSN=PROD.PAYROLL.EXTRACT,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(2,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//   IF (STEP020.RC = 4) THEN
+//STEP030  EXEC PGM=IEBGENER
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.EMPLOYEE.ERRRPT,DISP=SHR
+//SYSUT2   DD SYSOUT=(*,OPERREV)
+//SYSPRINT DD SYSOUT=*
+//   ENDIF
+// ENDIF
+//*
